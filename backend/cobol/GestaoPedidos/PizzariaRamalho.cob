@@ -2,8 +2,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PizzariaRamalho.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PEDIDOS ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/PEDIDOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PEDIDOS-STATUS.
+
+           SELECT OPTIONAL CONTROLE ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/NUMPEDIDO.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CONTROLE.
+       01 REGISTO-CTL                                    PIC 9(3).
+
+       FD PEDIDOS.
+       01 REGISTO-PEDIDO.
+           05 PED-NUMERO                                PIC 9(3).
+           05 PED-CLIENTE                                PIC X(20).
+           05 PED-CONTATO                                PIC 9(9).
+           05 PED-DATA.
+               10 PED-ANO                                PIC 9(4).
+               10 PED-MES                                PIC 9(2).
+               10 PED-DIA                                PIC 9(2).
+           05 PED-HORA.
+               10 PED-HORAS                              PIC 9(2).
+               10 PED-MINUTOS                            PIC 9(2).
+               10 PED-SEGUNDOS                           PIC 9(2).
+           05 PED-TAMANHO                                PIC 9.
+           05 PED-INGREDIENTES-GRP.
+               10 PED-INGREDIENTES OCCURS 10             PIC X.
+           05 PED-SUBTOTAL                               PIC 99V99.
+           05 PED-EXTRAS                                 PIC 99V99.
+           05 PED-IVA                                    PIC 99V99.
+           05 PED-TOTAL                                  PIC 99V99.
+           05 PED-PAGAMENTO                              PIC 9.
+           05 PED-MODO-ENTREGA                           PIC 9.
+           05 PED-MORADA                                 PIC X(40).
+           05 PED-TAXA-ENTREGA                           PIC 99V99.
+
        WORKING-STORAGE SECTION.
+       77 PEDIDOS-STATUS                                 PIC X(02).
+       77 CTL-STATUS                                     PIC X(02).
        77 CLIENTE                                   PIC X(20).
        77 NUMPEDIDO                                 PIC 9(3) VALUE 1.
        77 CONTATO                                   PIC 9(9).
@@ -42,6 +86,34 @@
        77 REPETIR                                  PIC A.
            88 VALIDAR-REPETIR                   VALUE 'S', 's', 'n' 'N'.
 
+       77 PAGAMENTO                                 PIC 9.
+           88 VALIDAR-PAGAMENTO                     VALUE 1 THRU 3.
+
+       77 MODO-ENTREGA                              PIC 9.
+           88 VALIDAR-MODO-ENTREGA                  VALUE 1 THRU 3.
+       77 MORADA                                    PIC X(40).
+       77 TAXA-ENTREGA-NUM                          PIC 99V99 VALUE 0.
+
+       77 FIM-PEDIDOS                                PIC X VALUE "N".
+           88 NAO-HA-MAIS-PEDIDOS                    VALUE "S".
+       77 NUM-PEDIDOS-CLIENTE                       PIC 9(3) VALUE 0.
+       77 IND-FAV                                   PIC 99.
+       77 MAIOR-CONTAGEM                            PIC 9(3).
+       77 INGREDIENTE-FAVORITO                      PIC 99 VALUE 0.
+       01 CONTAGEM-INGREDIENTE-CLIENTE.
+           05 QTD-INGREDIENTE-CLIENTE OCCURS 10     PIC 9(3) VALUE 0.
+
+       77 NUM-HISTORICO-CLIENTE                     PIC 9 VALUE 0.
+       77 IND-HIST                                  PIC 9.
+       01 HISTORICO-CLIENTE.
+           05 HIST-PEDIDO OCCURS 2.
+               10 HIST-DIA                          PIC 9(2).
+               10 HIST-MES                          PIC 9(2).
+               10 HIST-ANO                          PIC 9(4).
+               10 HIST-TAMANHO                      PIC 9.
+               10 HIST-TOTAL                        PIC 99V99.
+       77 HIST-TOTAL-SAIDA                          PIC ZZ9.99.
+
        01 VALOR-PIZZA.                               
            05 VALOR-PIZZA-NUM                       PIC 99V99.
            05 VALOR-PIZZA-SAIDA                     PIC ZZ9.99.
@@ -176,6 +248,20 @@
            MOVE "MILHO" TO TAB-INGREDIENTES(10).
               MOVE 0.50 TO TAB-PRECOS(10).
 
+       CARREGAR-NUMPEDIDO.
+           OPEN INPUT CONTROLE.
+           IF (CTL-STATUS = "35") THEN
+               MOVE 1 TO NUMPEDIDO
+           ELSE
+               READ CONTROLE
+                   AT END MOVE 1 TO NUMPEDIDO
+                   NOT AT END
+                       MOVE REGISTO-CTL TO NUMPEDIDO
+                       ADD 1 TO NUMPEDIDO
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+
        MAIN-PROCEDURE.
             DISPLAY CLS.
             DISPLAY TITULO.
@@ -186,9 +272,72 @@
             DISPLAY FUNCTION CONCATENATE (DIA, "/", MES, "/", 
             ANO)                                               AT 0624.
             ACCEPT HORA-ATUAL FROM TIME.
-            DISPLAY FUNCTION CONCATENATE (HORAS, ":", MINUTOS, ":", 
+            DISPLAY FUNCTION CONCATENATE (HORAS, ":", MINUTOS, ":",
             SEGUNDOS)                                          AT 0642.
-            
+
+       PESQUISAR-CLIENTE-REPETIDO.
+            MOVE 0 TO NUM-PEDIDOS-CLIENTE.
+            MOVE 0 TO NUM-HISTORICO-CLIENTE.
+            MOVE ZEROES TO CONTAGEM-INGREDIENTE-CLIENTE.
+            MOVE ZEROES TO HISTORICO-CLIENTE.
+            MOVE "N" TO FIM-PEDIDOS.
+            OPEN INPUT PEDIDOS.
+            IF (PEDIDOS-STATUS NOT = "35") THEN
+                PERFORM UNTIL NAO-HA-MAIS-PEDIDOS
+                    READ PEDIDOS
+                        AT END MOVE "S" TO FIM-PEDIDOS
+                        NOT AT END
+                            IF (PED-CONTATO = CONTATO) THEN
+                                ADD 1 TO NUM-PEDIDOS-CLIENTE
+                                PERFORM VARYING IND-FAV FROM 1 BY 1
+                                UNTIL IND-FAV > 10
+                                    IF (PED-INGREDIENTES(IND-FAV) = "S")
+                                    THEN
+                                        ADD 1 TO
+                                        QTD-INGREDIENTE-CLIENTE(IND-FAV)
+                                    END-IF
+                                END-PERFORM
+                                MOVE HIST-PEDIDO(1) TO HIST-PEDIDO(2)
+                                MOVE PED-DIA TO HIST-DIA(1)
+                                MOVE PED-MES TO HIST-MES(1)
+                                MOVE PED-ANO TO HIST-ANO(1)
+                                MOVE PED-TAMANHO TO HIST-TAMANHO(1)
+                                MOVE PED-TOTAL TO HIST-TOTAL(1)
+                                IF (NUM-HISTORICO-CLIENTE < 2) THEN
+                                    ADD 1 TO NUM-HISTORICO-CLIENTE
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PEDIDOS
+            END-IF.
+
+            IF (NUM-PEDIDOS-CLIENTE > 0) THEN
+                MOVE 0 TO MAIOR-CONTAGEM
+                MOVE 0 TO INGREDIENTE-FAVORITO
+                PERFORM VARYING IND-FAV FROM 1 BY 1 UNTIL IND-FAV > 10
+                    IF (QTD-INGREDIENTE-CLIENTE(IND-FAV) > MAIOR-CONTAGEM)
+                    THEN
+                        MOVE QTD-INGREDIENTE-CLIENTE(IND-FAV)
+                        TO MAIOR-CONTAGEM
+                        MOVE IND-FAV TO INGREDIENTE-FAVORITO
+                    END-IF
+                END-PERFORM
+                DISPLAY "CLIENTE HABITUAL - " NUM-PEDIDOS-CLIENTE
+                " PEDIDOS ANTERIORES"                            LINE 7 COL 1
+                IF (INGREDIENTE-FAVORITO > 0) THEN
+                    DISPLAY "INGREDIENTE FAVORITO: "
+                    TAB-INGREDIENTES(INGREDIENTE-FAVORITO)       LINE 7 COL 45
+                END-IF
+                PERFORM VARYING IND-HIST FROM 1 BY 1
+                UNTIL IND-HIST > NUM-HISTORICO-CLIENTE
+                    MOVE HIST-TOTAL(IND-HIST) TO HIST-TOTAL-SAIDA
+                    DISPLAY "PEDIDO ANTERIOR: " HIST-DIA(IND-HIST) "/"
+                    HIST-MES(IND-HIST) "/" HIST-ANO(IND-HIST)
+                    "  TAM " HIST-TAMANHO(IND-HIST) "  " HIST-TOTAL-SAIDA
+                    " EUR"                            LINE IND-HIST COL 55
+                END-PERFORM
+            END-IF.
 
        VERIFICAR-TAMANHO-PIZZA.
             PERFORM UNTIL VALIDAR-TAMANHO-PIZZA
@@ -273,8 +422,30 @@
 
             DISPLAY VALOR-TOTAL-EXTRAS-SAIDA LINE 17 COL 60.
             DISPLAY TAMANHO-PIZZA LINE 17 COL 80.
-            DISPLAY VALOR-PIZZA-SAIDA LINE 17 COL 94. 
+            DISPLAY VALOR-PIZZA-SAIDA LINE 17 COL 94.
+
+       VERIFICAR-ENTREGA.
+            DISPLAY
+            "MODO: [1] LEVANTAMENTO [2] ENTREGA [3] CONSUMO NO LOCAL"
+            LINE 29 COL 1.
+            PERFORM UNTIL VALIDAR-MODO-ENTREGA
+                ACCEPT MODO-ENTREGA                        LINE 29 COL 58
+                IF NOT VALIDAR-MODO-ENTREGA
+                    DISPLAY "INVALIDO (1-3)"                LINE 31 COL 1
+                ELSE
+                    DISPLAY "                              " LINE 31 COL 1
+                END-IF
+            END-PERFORM.
 
+            IF (MODO-ENTREGA = 2) THEN
+                DISPLAY "MORADA DE ENTREGA: "                LINE 31 COL 1
+                ACCEPT MORADA                                LINE 31 COL 21
+                MOVE 2.00 TO TAXA-ENTREGA-NUM
+                ADD TAXA-ENTREGA-NUM TO VALOR-PIZZA-NUM
+            ELSE
+                MOVE 0 TO TAXA-ENTREGA-NUM
+                MOVE SPACES TO MORADA
+            END-IF.
 
        CALCULA-IVA.
             MULTIPLY VALOR-PIZZA-NUM BY VALOR-IVA-NUM
@@ -291,6 +462,20 @@
             DISPLAY VALOR-IVA-SAIDA LINE 21 COL 94.
             DISPLAY SAIDA-TOTAL.
             DISPLAY VALOR-TOTAL-SAIDA LINE 25 COL 94.
+
+       VERIFICAR-PAGAMENTO.
+            DISPLAY "FORMA DE PAGAMENTO: [1] DINHEIRO [2] MB [3] CARTAO"
+            LINE 27 COL 1.
+            PERFORM UNTIL VALIDAR-PAGAMENTO
+                ACCEPT PAGAMENTO                          LINE 27 COL 53
+                IF NOT VALIDAR-PAGAMENTO
+                    DISPLAY "OPCAO INVALIDA (1-3)"          LINE 28 COL 1
+                ELSE
+                    DISPLAY "                    "          LINE 28 COL 1
+                END-IF
+            END-PERFORM.
+
+            PERFORM GRAVAR-PEDIDO.
        DISPLAY SPACE LINE 30 COL 1.
 
        LER-REPETIR.
@@ -305,7 +490,11 @@
                   MOVE 0 TO VALOR-TOTAL-EXTRAS-NUM
                   MOVE 0.23 TO VALOR-IVA-NUM
                   MOVE 0 TO VALOR-TOTAL-NUM
-                   MOVE 'N' TO INGREDIENTE-REPETIDO (1)
+                  MOVE 0 TO PAGAMENTO
+                  MOVE 0 TO MODO-ENTREGA
+                  MOVE SPACES TO MORADA
+                  MOVE 0 TO TAXA-ENTREGA-NUM
+                  MOVE ALL 'N' TO INGREDIENTES-REPETIDOS
                   GO TO MAIN-PROCEDURE
               ELSE
                   IF REPETIR = 'N' OR REPETIR = 'n'
@@ -318,4 +507,40 @@
               END-IF.
 
        STOP RUN.
+
+       GRAVAR-PEDIDO.
+           OPEN EXTEND PEDIDOS.
+           IF (PEDIDOS-STATUS = "35") THEN
+               OPEN OUTPUT PEDIDOS
+           END-IF.
+           MOVE NUMPEDIDO TO PED-NUMERO.
+           MOVE CLIENTE TO PED-CLIENTE.
+           MOVE CONTATO TO PED-CONTATO.
+           MOVE ANO TO PED-ANO.
+           MOVE MES TO PED-MES.
+           MOVE DIA TO PED-DIA.
+           MOVE HORAS TO PED-HORAS.
+           MOVE MINUTOS TO PED-MINUTOS.
+           MOVE SEGUNDOS TO PED-SEGUNDOS.
+           MOVE TAMANHO-PIZZA TO PED-TAMANHO.
+           MOVE INGREDIENTES-REPETIDOS TO PED-INGREDIENTES-GRP.
+           MOVE VALOR-PIZZA-NUM TO PED-SUBTOTAL.
+           MOVE VALOR-TOTAL-EXTRAS-NUM TO PED-EXTRAS.
+           MOVE VALOR-IVA-NUM TO PED-IVA.
+           MOVE VALOR-TOTAL-NUM TO PED-TOTAL.
+           MOVE PAGAMENTO TO PED-PAGAMENTO.
+           MOVE MODO-ENTREGA TO PED-MODO-ENTREGA.
+           MOVE MORADA TO PED-MORADA.
+           MOVE TAXA-ENTREGA-NUM TO PED-TAXA-ENTREGA.
+           WRITE REGISTO-PEDIDO.
+           CLOSE PEDIDOS.
+
+           PERFORM GRAVAR-CONTROLE-NUMPEDIDO.
+
+       GRAVAR-CONTROLE-NUMPEDIDO.
+           OPEN OUTPUT CONTROLE.
+           MOVE NUMPEDIDO TO REGISTO-CTL.
+           WRITE REGISTO-CTL.
+           CLOSE CONTROLE.
+
        END PROGRAM PizzariaRamalho.
