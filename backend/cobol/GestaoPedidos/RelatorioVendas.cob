@@ -0,0 +1,152 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioVendas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PEDIDOS ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/PEDIDOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PEDIDOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDOS.
+       01 REGISTO-PEDIDO.
+           05 PED-NUMERO                                PIC 9(3).
+           05 PED-CLIENTE                                PIC X(20).
+           05 PED-CONTATO                                PIC 9(9).
+           05 PED-DATA.
+               10 PED-ANO                                PIC 9(4).
+               10 PED-MES                                PIC 9(2).
+               10 PED-DIA                                PIC 9(2).
+           05 PED-HORA.
+               10 PED-HORAS                              PIC 9(2).
+               10 PED-MINUTOS                            PIC 9(2).
+               10 PED-SEGUNDOS                           PIC 9(2).
+           05 PED-TAMANHO                                PIC 9.
+           05 PED-INGREDIENTES-GRP.
+               10 PED-INGREDIENTES OCCURS 10             PIC X.
+           05 PED-SUBTOTAL                               PIC 99V99.
+           05 PED-EXTRAS                                 PIC 99V99.
+           05 PED-IVA                                    PIC 99V99.
+           05 PED-TOTAL                                  PIC 99V99.
+           05 PED-PAGAMENTO                              PIC 9.
+           05 PED-MODO-ENTREGA                           PIC 9.
+           05 PED-MORADA                                 PIC X(40).
+           05 PED-TAXA-ENTREGA                           PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+       77 PEDIDOS-STATUS                                 PIC X(02).
+       77 FIM-PEDIDOS                                    PIC X VALUE "N".
+           88 NAO-HA-MAIS-PEDIDOS                        VALUE "S".
+       77 NUM-PEDIDOS-LIDOS                              PIC 9(5) VALUE 0.
+       77 IND-TAMANHO                                    PIC 9.
+       77 IND-INGREDIENTE                                PIC 99.
+
+       01 TAB-INGREDIENTES-NOMES                         PIC X(20)
+                                                          OCCURS 10.
+
+       01 TOTAIS-POR-TAMANHO.
+           05 TOTAL-TAMANHO OCCURS 3                     PIC 9(6)V99
+                                                          VALUE 0.
+           05 QTD-TAMANHO OCCURS 3                       PIC 9(5)
+                                                          VALUE 0.
+
+       01 CONTAGEM-INGREDIENTES.
+           05 QTD-INGREDIENTE OCCURS 10                  PIC 9(5)
+                                                          VALUE 0.
+
+       77 TOTAL-IVA-GERAL                                PIC 9(7)V99
+                                                          VALUE 0.
+       77 TOTAL-VENDAS-GERAL                             PIC 9(7)V99
+                                                          VALUE 0.
+
+       77 TOTAL-TAMANHO-SAIDA                            PIC ZZZ,ZZ9.99.
+       77 TOTAL-IVA-SAIDA                                PIC ZZZ,ZZ9.99.
+       77 TOTAL-VENDAS-SAIDA                              PIC ZZZ,ZZ9.99.
+
+       01 DATA-ATUAL.
+           05 ANO                                   PIC 9(4).
+           05 MES                                   PIC 9(2).
+           05 DIA                                   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       CARREGA-NOMES-INGREDIENTES.
+           MOVE "FIAMBRE"   TO TAB-INGREDIENTES-NOMES(1).
+           MOVE "ATUM"      TO TAB-INGREDIENTES-NOMES(2).
+           MOVE "ANCHOVAS"  TO TAB-INGREDIENTES-NOMES(3).
+           MOVE "CAMARAO"   TO TAB-INGREDIENTES-NOMES(4).
+           MOVE "BACON"     TO TAB-INGREDIENTES-NOMES(5).
+           MOVE "BANANA"    TO TAB-INGREDIENTES-NOMES(6).
+           MOVE "ANANAS"    TO TAB-INGREDIENTES-NOMES(7).
+           MOVE "AZEITONAS" TO TAB-INGREDIENTES-NOMES(8).
+           MOVE "COGUMELOS" TO TAB-INGREDIENTES-NOMES(9).
+           MOVE "MILHO"     TO TAB-INGREDIENTES-NOMES(10).
+
+       MAIN-PROCEDURE.
+           DISPLAY "PIZZARIA RAMALHO - RELATORIO DE FECHO DO DIA".
+           DISPLAY "----------------------------------------------".
+
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN INPUT PEDIDOS.
+           IF (PEDIDOS-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA PEDIDOS REGISTADOS."
+           ELSE
+               PERFORM LER-PROXIMO-PEDIDO
+               PERFORM UNTIL NAO-HA-MAIS-PEDIDOS
+                   PERFORM PROCESSAR-PEDIDO
+                   PERFORM LER-PROXIMO-PEDIDO
+               END-PERFORM
+               CLOSE PEDIDOS
+               PERFORM IMPRIMIR-RELATORIO
+           END-IF.
+
+           STOP RUN.
+
+       LER-PROXIMO-PEDIDO.
+           READ PEDIDOS
+               AT END MOVE "S" TO FIM-PEDIDOS
+           END-READ.
+
+       PROCESSAR-PEDIDO.
+           IF (PED-ANO = ANO AND PED-MES = MES AND PED-DIA = DIA) THEN
+               ADD 1 TO NUM-PEDIDOS-LIDOS
+               ADD 1 TO QTD-TAMANHO(PED-TAMANHO)
+               ADD PED-TOTAL TO TOTAL-TAMANHO(PED-TAMANHO)
+               ADD PED-IVA TO TOTAL-IVA-GERAL
+               ADD PED-TOTAL TO TOTAL-VENDAS-GERAL
+               PERFORM VARYING IND-INGREDIENTE FROM 1 BY 1
+                   UNTIL IND-INGREDIENTE > 10
+                   IF (PED-INGREDIENTES(IND-INGREDIENTE) = "S") THEN
+                       ADD 1 TO QTD-INGREDIENTE(IND-INGREDIENTE)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       IMPRIMIR-RELATORIO.
+           DISPLAY "TOTAL DE PEDIDOS: " NUM-PEDIDOS-LIDOS.
+           DISPLAY " ".
+           DISPLAY "FATURACAO POR TAMANHO DE PIZZA:".
+           PERFORM VARYING IND-TAMANHO FROM 1 BY 1
+               UNTIL IND-TAMANHO > 3
+               MOVE TOTAL-TAMANHO(IND-TAMANHO) TO TOTAL-TAMANHO-SAIDA
+               DISPLAY "  TAMANHO " IND-TAMANHO ": " QTD-TAMANHO
+               (IND-TAMANHO) " PEDIDOS, " TOTAL-TAMANHO-SAIDA
+               " EUROS"
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "INGREDIENTES MAIS PEDIDOS:".
+           PERFORM VARYING IND-INGREDIENTE FROM 1 BY 1
+               UNTIL IND-INGREDIENTE > 10
+               DISPLAY "  " TAB-INGREDIENTES-NOMES(IND-INGREDIENTE)
+               ": " QTD-INGREDIENTE(IND-INGREDIENTE) " VEZES"
+           END-PERFORM.
+           DISPLAY " ".
+           MOVE TOTAL-IVA-GERAL TO TOTAL-IVA-SAIDA.
+           MOVE TOTAL-VENDAS-GERAL TO TOTAL-VENDAS-SAIDA.
+           DISPLAY "TOTAL DE IVA COBRADO: " TOTAL-IVA-SAIDA " EUROS".
+           DISPLAY "TOTAL DE VENDAS DO DIA: " TOTAL-VENDAS-SAIDA
+           " EUROS".
+       END PROGRAM RelatorioVendas.
