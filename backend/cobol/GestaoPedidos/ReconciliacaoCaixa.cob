@@ -0,0 +1,117 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliacaoCaixa.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PEDIDOS ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/PEDIDOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PEDIDOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDOS.
+       01 REGISTO-PEDIDO.
+           05 PED-NUMERO                                PIC 9(3).
+           05 PED-CLIENTE                                PIC X(20).
+           05 PED-CONTATO                                PIC 9(9).
+           05 PED-DATA.
+               10 PED-ANO                                PIC 9(4).
+               10 PED-MES                                PIC 9(2).
+               10 PED-DIA                                PIC 9(2).
+           05 PED-HORA.
+               10 PED-HORAS                              PIC 9(2).
+               10 PED-MINUTOS                            PIC 9(2).
+               10 PED-SEGUNDOS                           PIC 9(2).
+           05 PED-TAMANHO                                PIC 9.
+           05 PED-INGREDIENTES-GRP.
+               10 PED-INGREDIENTES OCCURS 10             PIC X.
+           05 PED-SUBTOTAL                               PIC 99V99.
+           05 PED-EXTRAS                                 PIC 99V99.
+           05 PED-IVA                                    PIC 99V99.
+           05 PED-TOTAL                                  PIC 99V99.
+           05 PED-PAGAMENTO                              PIC 9.
+           05 PED-MODO-ENTREGA                           PIC 9.
+           05 PED-MORADA                                 PIC X(40).
+           05 PED-TAXA-ENTREGA                           PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+       77 PEDIDOS-STATUS                                 PIC X(02).
+       77 FIM-PEDIDOS                                    PIC X VALUE "N".
+           88 NAO-HA-MAIS-PEDIDOS                        VALUE "S".
+       77 IND-PAGAMENTO                                  PIC 9.
+
+       01 TAB-NOMES-PAGAMENTO                            PIC X(10)
+                                                          OCCURS 3.
+
+       01 TOTAIS-POR-PAGAMENTO.
+           05 TOTAL-PAGAMENTO OCCURS 3                   PIC 9(6)V99
+                                                          VALUE 0.
+           05 QTD-PAGAMENTO OCCURS 3                     PIC 9(5)
+                                                          VALUE 0.
+
+       77 TOTAL-GERAL                                    PIC 9(7)V99
+                                                          VALUE 0.
+       77 TOTAL-PAGAMENTO-SAIDA                          PIC ZZZ,ZZ9.99.
+       77 TOTAL-GERAL-SAIDA                              PIC ZZZ,ZZ9.99.
+
+       01 DATA-ATUAL.
+           05 ANO                                   PIC 9(4).
+           05 MES                                   PIC 9(2).
+           05 DIA                                   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       CARREGA-NOMES-PAGAMENTO.
+           MOVE "DINHEIRO"  TO TAB-NOMES-PAGAMENTO(1).
+           MOVE "MB"        TO TAB-NOMES-PAGAMENTO(2).
+           MOVE "CARTAO"    TO TAB-NOMES-PAGAMENTO(3).
+
+       MAIN-PROCEDURE.
+           DISPLAY "PIZZARIA RAMALHO - RECONCILIACAO DE CAIXA".
+           DISPLAY "----------------------------------------------".
+
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN INPUT PEDIDOS.
+           IF (PEDIDOS-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA PEDIDOS REGISTADOS."
+           ELSE
+               PERFORM LER-PROXIMO-PEDIDO
+               PERFORM UNTIL NAO-HA-MAIS-PEDIDOS
+                   PERFORM PROCESSAR-PEDIDO
+                   PERFORM LER-PROXIMO-PEDIDO
+               END-PERFORM
+               CLOSE PEDIDOS
+               PERFORM IMPRIMIR-RECONCILIACAO
+           END-IF.
+
+           STOP RUN.
+
+       LER-PROXIMO-PEDIDO.
+           READ PEDIDOS
+               AT END MOVE "S" TO FIM-PEDIDOS
+           END-READ.
+
+       PROCESSAR-PEDIDO.
+           IF (PED-ANO = ANO AND PED-MES = MES AND PED-DIA = DIA) THEN
+               IF (PED-PAGAMENTO >= 1 AND PED-PAGAMENTO <= 3) THEN
+                   ADD 1 TO QTD-PAGAMENTO(PED-PAGAMENTO)
+                   ADD PED-TOTAL TO TOTAL-PAGAMENTO(PED-PAGAMENTO)
+                   ADD PED-TOTAL TO TOTAL-GERAL
+               END-IF
+           END-IF.
+
+       IMPRIMIR-RECONCILIACAO.
+           PERFORM VARYING IND-PAGAMENTO FROM 1 BY 1
+               UNTIL IND-PAGAMENTO > 3
+               MOVE TOTAL-PAGAMENTO(IND-PAGAMENTO)
+               TO TOTAL-PAGAMENTO-SAIDA
+               DISPLAY "  " TAB-NOMES-PAGAMENTO(IND-PAGAMENTO) ": "
+               QTD-PAGAMENTO(IND-PAGAMENTO) " PEDIDOS, "
+               TOTAL-PAGAMENTO-SAIDA " EUROS"
+           END-PERFORM.
+           DISPLAY " ".
+           MOVE TOTAL-GERAL TO TOTAL-GERAL-SAIDA.
+           DISPLAY "TOTAL GERAL RECEBIDO: " TOTAL-GERAL-SAIDA " EUROS".
+       END PROGRAM ReconciliacaoCaixa.
