@@ -4,9 +4,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL FIC ASSIGN TO 
+           SELECT OPTIONAL FIC ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/FUNCIONARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS F-NUMERO
+           FILE STATUS IS FIC-STATUS.
+
+           SELECT OPTIONAL FIC-EXPORT ASSIGN TO
            "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/FUNCIONARIOS.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FUNC-LOG ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/FUNC-LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD FIC.
@@ -14,18 +26,51 @@
               05 F-NUMERO                                      PIC 9(2).
               05 F-NOME                                       PIC X(30).
               05 F-EMAIL                                      PIC X(50).
+              05 F-ESTADO                                     PIC X(01).
+                 88 REGISTO-ATIVO                             VALUE "A".
+                 88 REGISTO-INATIVO                           VALUE "I".
+
+       FD FIC-EXPORT.
+       01 REGISTO-EXPORT.
+              05 FE-NUMERO                                     PIC 9(2).
+              05 FE-NOME                                      PIC X(30).
+              05 FE-EMAIL                                     PIC X(50).
+
+       FD FUNC-LOG.
+       01 REGISTO-LOG                                          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 TABELAS.
-           05 V-NUMERO                                PIC 9(2) OCCURS 5.
-           05 V-NOME                                 PIC X(30) OCCURS 5.
-           05 V-EMAIL                                PIC X(50) OCCURS 5.
-       
-       77 INDICE                                                  PIC 9.
-       77 LINHA                                        PIC 9(2) VALUE 5.
+       77 FIC-STATUS                                              PIC X(02).
+       77 LOG-STATUS                                              PIC X(02).
+       77 LINHA                                        PIC 9(2) VALUE 3.
        77 OPCAO                                                   PIC 9.
-           88 VALIDAR-OPCAO VALUE 1 THRU 6.
+           88 VALIDAR-OPCAO VALUE 1 THRU 7.
        77 NUMERO                                               PIC 9(2).
-       77 ENCONTROU                                               PIC 9.
+       77 ENCONTROU                                       PIC X VALUE "N".
+           88 REGISTO-ENCONTRADO VALUE "S".
+       77 CONFIRMA                                               PIC X.
+           88 CONFIRMA-SIM VALUE "S", "s".
+       77 CONTINUAR                                              PIC X.
+           88 CONTINUAR-SIM VALUE "S", "s".
+
+       77 NUMERO-VALIDO                                          PIC X.
+           88 NUMERO-OK VALUE "S".
+       77 EMAIL-VALIDO                                           PIC X.
+           88 EMAIL-OK VALUE "S".
+       77 IND-CHAR                                             PIC 99.
+       77 TAM-EMAIL                                            PIC 99.
+       77 POS-ARROBA                                           PIC 99.
+       77 POS-PONTO                                            PIC 99.
+
+       01 DATA-ATUAL.
+           05 ANO                                   PIC 9(4).
+           05 MES                                   PIC 9(2).
+           05 DIA                                   PIC 9(2).
+
+       01 HORA-ATUAL.
+           05 HORAS                                 PIC 9(2).
+           05 MINUTOS                               PIC 9(2).
+           05 SEGUNDOS                              PIC 9(2).
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
        01 LAYOUT-MENU.
@@ -39,11 +84,13 @@
            HIGHLIGHT LINE 7.
            05 COL 1 VALUE "4-ALTERAR REGISTO" FOREGROUND-COLOR 3
            HIGHLIGHT LINE 9.
-           05 COL 1 VALUE "5-EXPORTAR PARA TXT" FOREGROUND-COLOR 3
+           05 COL 1 VALUE "5-ELIMINAR FUNCIONARIO" FOREGROUND-COLOR 3
            HIGHLIGHT LINE 11.
-           05 COL 1 VALUE "6-SAIR" FOREGROUND-COLOR 3 HIGHLIGHT LINE 13.
+           05 COL 1 VALUE "6-EXPORTAR PARA TXT" FOREGROUND-COLOR 3
+           HIGHLIGHT LINE 13.
+           05 COL 1 VALUE "7-SAIR" FOREGROUND-COLOR 3 HIGHLIGHT LINE 15.
            05 COL 1 VALUE "DIGITE A SUA OPCAO [ ]" FOREGROUND-COLOR 3
-           HIGHLIGHT LINE 15.
+           HIGHLIGHT LINE 17.
 
        01 LAYOUT-FUNCIONARIOS.
            05 COL 1 VALUE "NUMERO   NOME                      EMAIL"
@@ -52,35 +99,29 @@
            LINE 2.
 
        PROCEDURE DIVISION.
-       LER-FICHEIRO.
-           OPEN INPUT FIC.
-           MOVE 1 TO INDICE.
-           PERFORM UNTIL REGISTO=HIGH-VALUES
-               READ FIC 
-               AT END MOVE HIGH-VALUES TO REGISTO
-               END-READ
-               IF (NOT REGISTO=HIGH-VALUES) THEN
-                   MOVE F-NUMERO TO V-NUMERO(INDICE)
-                   MOVE F-NOME TO V-NOME(INDICE)
-                   MOVE F-EMAIL TO V-EMAIL(INDICE)
-                   ADD 1 TO INDICE
-               END-IF
-           END-PERFORM.
-           CLOSE FIC.
+       INICIALIZAR-FICHEIRO.
+           OPEN I-O FIC.
+           IF (FIC-STATUS NOT = "00") THEN
+               OPEN OUTPUT FIC
+               CLOSE FIC
+               OPEN I-O FIC
+           END-IF.
        PARAGRAFO-INICIAL.
-           PERFORM PARAGRAFO-INICIO THRU PARAGRAFO-FIM UNTIL OPCAO = 6.
+           PERFORM INICIALIZAR-FICHEIRO.
+           PERFORM PARAGRAFO-INICIO THRU PARAGRAFO-FIM UNTIL OPCAO = 7.
+           CLOSE FIC.
            FIM.
            stop run.
            PARAGRAFO-INICIO.
                DISPLAY CLS.
                DISPLAY LAYOUT-MENU.
                PERFORM WITH TEST AFTER UNTIL VALIDAR-OPCAO
-                   ACCEPT OPCAO AT 1521
+                   ACCEPT OPCAO AT 1721
                    IF (NOT VALIDAR-OPCAO) THEN
                        DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4
-                       HIGHLIGHT AT 1523
+                       HIGHLIGHT AT 1723
                     ELSE
-                       DISPLAY " " ERASE EOL AT 1523
+                       DISPLAY " " ERASE EOL AT 1723
                END-PERFORM.
                EVALUATE OPCAO
                      WHEN 1
@@ -89,7 +130,11 @@
                           PERFORM LISTAR-FUNCIONARIOS
                      WHEN 3
                            PERFORM PESQUISAR-FUNCIONARIO
+                     WHEN 4
+                           PERFORM ALTERAR-FUNCIONARIO
                      WHEN 5
+                           PERFORM ELIMINAR-FUNCIONARIO
+                     WHEN 6
                            PERFORM EXPORTAR-DADOS
 
                END-EVALUATE.
@@ -99,24 +144,97 @@
                DISPLAY CLS.
                DISPLAY LAYOUT-FUNCIONARIOS.
                MOVE 3 TO LINHA.
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-                   ACCEPT V-NUMERO(INDICE) LINE LINHA COL 1
-                   ACCEPT V-NOME(INDICE) LINE LINHA COL 10
-                   ACCEPT V-EMAIL(INDICE) LINE LINHA COL 36
+               MOVE "S" TO CONTINUAR.
+               PERFORM UNTIL NOT CONTINUAR-SIM
+                   PERFORM OBTER-NUMERO-NOVO
+                   ACCEPT F-NOME LINE LINHA COL 10
+                   PERFORM OBTER-EMAIL-VALIDO
+                   MOVE "A" TO F-ESTADO
+                   WRITE REGISTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR REGISTO!" LINE LINHA
+                           COL 60
+                       NOT INVALID KEY
+                           MOVE F-NUMERO TO NUMERO
+                           PERFORM REGISTAR-LOG
+                   END-WRITE
                    ADD 1 TO LINHA
+                   DISPLAY "REGISTAR OUTRO FUNCIONARIO? (S/N)" LINE
+                   LINHA COL 1
+                   ACCEPT CONTINUAR LINE LINHA COL 36
                END-PERFORM.
                DISPLAY "RECOLHA EFETUADA. ENTER PARA CONTINUAR." LINE
                LINHA COL 1.
                ACCEPT OMITTED LINE LINHA COL 40.
+
+           OBTER-NUMERO-NOVO.
+               MOVE "N" TO NUMERO-VALIDO.
+               PERFORM UNTIL NUMERO-OK
+                   ACCEPT F-NUMERO LINE LINHA COL 1
+                   READ FIC
+                       INVALID KEY
+                           MOVE "S" TO NUMERO-VALIDO
+                       NOT INVALID KEY
+                           DISPLAY "NUMERO JA EXISTE!" LINE LINHA COL 60
+                           MOVE "N" TO NUMERO-VALIDO
+                   END-READ
+               END-PERFORM.
+
+           OBTER-EMAIL-VALIDO.
+               MOVE "N" TO EMAIL-VALIDO.
+               PERFORM UNTIL EMAIL-OK
+                   ACCEPT F-EMAIL LINE LINHA COL 36
+                   PERFORM VALIDAR-FORMATO-EMAIL
+                   IF (NOT EMAIL-OK) THEN
+                       DISPLAY "EMAIL INVALIDO!" LINE LINHA COL 90
+                   ELSE
+                       DISPLAY "               " LINE LINHA COL 90
+                   END-IF
+               END-PERFORM.
+
+           VALIDAR-FORMATO-EMAIL.
+               MOVE 0 TO POS-ARROBA.
+               MOVE 0 TO POS-PONTO.
+               MOVE 0 TO TAM-EMAIL.
+               PERFORM VARYING IND-CHAR FROM 1 BY 1 UNTIL IND-CHAR > 50
+                   IF (F-EMAIL(IND-CHAR:1) NOT = SPACE) THEN
+                       MOVE IND-CHAR TO TAM-EMAIL
+                   END-IF
+                   IF (F-EMAIL(IND-CHAR:1) = "@" AND POS-ARROBA = 0)
+                   THEN
+                       MOVE IND-CHAR TO POS-ARROBA
+                   END-IF
+                   IF (F-EMAIL(IND-CHAR:1) = "." AND POS-ARROBA > 0
+                   AND IND-CHAR > POS-ARROBA) THEN
+                       MOVE IND-CHAR TO POS-PONTO
+                   END-IF
+               END-PERFORM.
+               IF (POS-ARROBA > 1 AND POS-PONTO > POS-ARROBA AND
+               POS-PONTO < TAM-EMAIL) THEN
+                   MOVE "S" TO EMAIL-VALIDO
+               ELSE
+                   MOVE "N" TO EMAIL-VALIDO
+               END-IF.
            LISTAR-FUNCIONARIOS.
                 DISPLAY CLS.
                 DISPLAY LAYOUT-FUNCIONARIOS.
                 MOVE 3 TO LINHA.
-                PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-                     DISPLAY V-NUMERO(INDICE) LINE LINHA COL 1
-                     DISPLAY V-NOME(INDICE) LINE LINHA COL 10
-                     DISPLAY V-EMAIL(INDICE) LINE LINHA COL 36
-                     ADD 1 TO LINHA
+                MOVE LOW-VALUES TO F-NUMERO.
+                START FIC KEY IS NOT LESS THAN F-NUMERO
+                    INVALID KEY CONTINUE
+                END-START.
+                READ FIC NEXT RECORD AT END MOVE HIGH-VALUES TO REGISTO
+                END-READ.
+                PERFORM UNTIL REGISTO = HIGH-VALUES
+                     IF (REGISTO-ATIVO) THEN
+                         DISPLAY F-NUMERO LINE LINHA COL 1
+                         DISPLAY F-NOME LINE LINHA COL 10
+                         DISPLAY F-EMAIL LINE LINHA COL 36
+                         ADD 1 TO LINHA
+                     END-IF
+                     READ FIC NEXT RECORD AT END MOVE HIGH-VALUES TO
+                     REGISTO
+                     END-READ
                 END-PERFORM.
                 DISPLAY "FIM DA LISTAGEM. ENTER PARA CONTINUAR." LINE
                 LINHA COL 1.
@@ -124,38 +242,171 @@
 
            PESQUISAR-FUNCIONARIO.
                DISPLAY CLS.
-               DISPLAY "PESQUISAR FUNCIONARIO" FOREGROUND-COLOR 2 
+               DISPLAY "PESQUISAR FUNCIONARIO" FOREGROUND-COLOR 2
                HIGHLIGHT AT 0101.
                DISPLAY "DIGITE O NUMERO DO FUNCIONARIO: " AT 0301.
                ACCEPT NUMERO AT 0331.
-               MOVE 0 TO ENCONTROU.
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5 
-                   IF (NUMERO = V-NUMERO(INDICE)) THEN
-                       DISPLAY FUNCTION CONCATENATE ("NOME: ",
-                       V-NOME(INDICE)) AT 0501
-                       DISPLAY FUNCTION CONCATENATE ("EMAIL: ",
-                       V-EMAIL(INDICE)) AT 0701
+               MOVE NUMERO TO F-NUMERO.
+               MOVE "N" TO ENCONTROU.
+               READ FIC
+                   INVALID KEY
+                       MOVE "N" TO ENCONTROU
+                   NOT INVALID KEY
+                       MOVE "S" TO ENCONTROU
+               END-READ.
+               IF (REGISTO-ENCONTRADO) THEN
+                   DISPLAY FUNCTION CONCATENATE ("NOME: ",
+                   F-NOME) AT 0501
+                   DISPLAY FUNCTION CONCATENATE ("EMAIL: ",
+                   F-EMAIL) AT 0701
+                   IF (REGISTO-INATIVO) THEN
+                       DISPLAY "(FUNCIONARIO INATIVO)" AT 0801
                    END-IF
-               END-PERFORM.
-               IF (ENCONTROU = 0) THEN
+               ELSE
                    DISPLAY "FUNCIONARIO NAO ENCONTRADO!" AT 0901
                END-IF.
                DISPLAY "FIM DA PESQUIDA. ENTER PARA CONTINUAR." AT 1101.
                ACCEPT OMITTED AT 1140.
 
+           ALTERAR-FUNCIONARIO.
+               DISPLAY CLS.
+               DISPLAY "ALTERAR REGISTO" FOREGROUND-COLOR 2
+               HIGHLIGHT AT 0101.
+               DISPLAY "DIGITE O NUMERO DO FUNCIONARIO: " AT 0301.
+               ACCEPT NUMERO AT 0331.
+               MOVE NUMERO TO F-NUMERO.
+               MOVE "N" TO ENCONTROU.
+               READ FIC
+                   INVALID KEY
+                       MOVE "N" TO ENCONTROU
+                   NOT INVALID KEY
+                       MOVE "S" TO ENCONTROU
+               END-READ.
+               IF (NOT REGISTO-ENCONTRADO) THEN
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO!" AT 0501
+               ELSE
+                   IF (REGISTO-INATIVO) THEN
+                       DISPLAY "FUNCIONARIO INATIVO. ALTERACAO"
+                       AT 0501
+                       DISPLAY "NAO PERMITIDA." AT 0601
+                   ELSE
+                       DISPLAY FUNCTION CONCATENATE ("NOME ATUAL: ",
+                       F-NOME) LINE 5 COL 1
+                       DISPLAY FUNCTION CONCATENATE ("EMAIL ATUAL: ",
+                       F-EMAIL) LINE 6 COL 1
+                       DISPLAY "NOVO NOME: " LINE 7 COL 1
+                       ACCEPT F-NOME LINE 7 COL 13
+                       DISPLAY "NOVO EMAIL: " LINE 8 COL 1
+                       MOVE 8 TO LINHA
+                       PERFORM OBTER-EMAIL-ALTERACAO
+                       REWRITE REGISTO
+                           INVALID KEY
+                               DISPLAY "ERRO AO ALTERAR REGISTO!" LINE 9
+                               COL 1
+                           NOT INVALID KEY
+                               MOVE F-NUMERO TO NUMERO
+                               PERFORM REGISTAR-LOG
+                               DISPLAY "ALTERACAO EFETUADA." LINE 9 COL 1
+                       END-REWRITE
+                   END-IF
+               END-IF.
+               DISPLAY "ENTER PARA CONTINUAR." LINE 11 COL 1.
+               ACCEPT OMITTED LINE 11 COL 25.
+
+           OBTER-EMAIL-ALTERACAO.
+               MOVE "N" TO EMAIL-VALIDO.
+               PERFORM UNTIL EMAIL-OK
+                   ACCEPT F-EMAIL LINE LINHA COL 13
+                   PERFORM VALIDAR-FORMATO-EMAIL
+                   IF (NOT EMAIL-OK) THEN
+                       DISPLAY "EMAIL INVALIDO!" LINE LINHA COL 70
+                   ELSE
+                       DISPLAY "               " LINE LINHA COL 70
+                   END-IF
+               END-PERFORM.
+
+           ELIMINAR-FUNCIONARIO.
+               DISPLAY CLS.
+               DISPLAY "ELIMINAR FUNCIONARIO" FOREGROUND-COLOR 2
+               HIGHLIGHT AT 0101.
+               DISPLAY "DIGITE O NUMERO DO FUNCIONARIO: " AT 0301.
+               ACCEPT NUMERO AT 0331.
+               MOVE NUMERO TO F-NUMERO.
+               MOVE "N" TO ENCONTROU.
+               READ FIC
+                   INVALID KEY
+                       MOVE "N" TO ENCONTROU
+                   NOT INVALID KEY
+                       MOVE "S" TO ENCONTROU
+               END-READ.
+               IF (NOT REGISTO-ENCONTRADO) THEN
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO!" AT 0501
+               ELSE
+                   IF (REGISTO-INATIVO) THEN
+                       DISPLAY "FUNCIONARIO JA SE ENCONTRA INATIVO."
+                       AT 0501
+                   ELSE
+                       DISPLAY FUNCTION CONCATENATE
+                       ("CONFIRMA ELIMINAR ", F-NOME, "? (S/N)")
+                       AT 0501
+                       ACCEPT CONFIRMA AT 0601
+                       IF (CONFIRMA-SIM) THEN
+                           MOVE "I" TO F-ESTADO
+                           REWRITE REGISTO
+                               INVALID KEY
+                                   DISPLAY "ERRO AO ELIMINAR REGISTO!"
+                                   AT 0701
+                               NOT INVALID KEY
+                                   MOVE F-NUMERO TO NUMERO
+                                   PERFORM REGISTAR-LOG
+                                   DISPLAY "FUNCIONARIO ELIMINADO." AT 0801
+                           END-REWRITE
+                       END-IF
+                   END-IF
+               END-IF.
+               DISPLAY "ENTER PARA CONTINUAR." AT 1001.
+               ACCEPT OMITTED AT 1025.
+
            EXPORTAR-DADOS.
                DISPLAY CLS.
                DISPLAY "EXPORTAR DADOS PARA TXT" FOREGROUND-COLOR 2
                HIGHLIGHT AT 0101.
-               OPEN OUTPUT FIC. *> ABRE EM MODO DE OVERWRITE
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-                   MOVE V-NUMERO(INDICE) TO F-NUMERO   
-                   MOVE V-NOME(INDICE) TO F-NOME
-                   MOVE V-EMAIL(INDICE) TO F-EMAIL
-                   WRITE REGISTO
+               OPEN OUTPUT FIC-EXPORT. *> ABRE EM MODO DE OVERWRITE
+               MOVE LOW-VALUES TO F-NUMERO.
+               START FIC KEY IS NOT LESS THAN F-NUMERO
+                   INVALID KEY CONTINUE
+               END-START.
+               READ FIC NEXT RECORD AT END MOVE HIGH-VALUES TO REGISTO
+               END-READ.
+               PERFORM UNTIL REGISTO = HIGH-VALUES
+                   IF (REGISTO-ATIVO) THEN
+                       MOVE F-NUMERO TO FE-NUMERO
+                       MOVE F-NOME TO FE-NOME
+                       MOVE F-EMAIL TO FE-EMAIL
+                       WRITE REGISTO-EXPORT
+                       MOVE F-NUMERO TO NUMERO
+                       PERFORM REGISTAR-LOG
+                   END-IF
+                   READ FIC NEXT RECORD AT END MOVE HIGH-VALUES TO
+                   REGISTO
+                   END-READ
                END-PERFORM.
-               CLOSE FIC.
+               CLOSE FIC-EXPORT.
                DISPLAY "EXPORTACAO EFETUADA. ENTER PARA CONTINUAR."
                AT 0301.
                ACCEPT OMITTED AT 0340.
+
+           REGISTAR-LOG.
+               ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+               ACCEPT HORA-ATUAL FROM TIME.
+               OPEN EXTEND FUNC-LOG.
+               IF (LOG-STATUS = "35") THEN
+                   OPEN OUTPUT FUNC-LOG
+               END-IF.
+               MOVE SPACES TO REGISTO-LOG.
+               STRING DIA "/" MES "/" ANO " " HORAS ":" MINUTOS ":"
+               SEGUNDOS " OPCAO=" OPCAO " NUMERO=" NUMERO
+               DELIMITED BY SIZE INTO REGISTO-LOG.
+               WRITE REGISTO-LOG.
+               CLOSE FUNC-LOG.
        END PROGRAM tarefa1.
