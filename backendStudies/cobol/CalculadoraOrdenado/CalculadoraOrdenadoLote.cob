@@ -0,0 +1,227 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tarefa2lote.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FUNCIONARIOS ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/FUNCIONARIOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FUNC-STATUS.
+
+           SELECT OPTIONAL TRANSACOES ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/TRANSACOES-FOLHA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANS-STATUS.
+
+           SELECT OPTIONAL FOLHA ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/FOLHA-PAGAMENTO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL HISTORICO ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/HISTORICO-SALARIOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNCIONARIOS.
+       01 REGISTO-FUNC.
+              05 FUNC-NUMERO                                   PIC 9(2).
+              05 FUNC-NOME                                    PIC X(30).
+              05 FUNC-EMAIL                                   PIC X(50).
+
+       FD TRANSACOES.
+       01 REGISTO-TRANS.
+              05 TRANS-NUMERO                                  PIC 9(2).
+              05 TRANS-ANOS-TRABALHO                           PIC 9(2).
+              05 TRANS-MES                                     PIC 9(2).
+              05 TRANS-VENDAS-MES                              PIC 9(5).
+
+       FD FOLHA.
+       01 REGISTO-FOLHA                                     PIC X(80).
+
+       FD HISTORICO.
+       01 REGISTO-HIST.
+              05 HIST-NUMERO                                   PIC 9(2).
+              05 HIST-ANO                                      PIC 9(4).
+              05 HIST-MES                                      PIC 9(2).
+              05 HIST-ANOS-TRABALHO                            PIC 9(2).
+              05 HIST-VENDAS-MES                               PIC 9(5).
+              05 HIST-SALARIO                            PIC 9(5)V99.
+              05 HIST-COMISSAO                           PIC 9(5)V99.
+              05 HIST-TOTAL                              PIC 9(6)V99.
+              05 HIST-DESCONTOS                          PIC 9(5)V99.
+              05 HIST-SALARIO-LIQUIDO                    PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FUNC-STATUS                                             PIC X(02).
+       77 TRANS-STATUS                                            PIC X(02).
+       77 HIST-STATUS                                             PIC X(02).
+       77 FIM-FUNCIONARIOS                                        PIC X
+       VALUE "N".
+           88 NAO-HA-MAIS-FUNCIONARIOS VALUE "S".
+       77 FIM-TRANSACOES                                          PIC X
+       VALUE "N".
+           88 NAO-HA-MAIS-TRANSACOES VALUE "S".
+       77 TRANSACAO-ENCONTRADA                                    PIC X.
+           88 TRANSACAO-OK VALUE "S".
+       77 TRANS-NUMERO-ANTERIOR                                   PIC 9(2)
+       VALUE 0.
+       77 TRANSACOES-DESORDENADAS                                 PIC X
+       VALUE "N".
+           88 FICHEIRO-TRANSACOES-INVALIDO VALUE "S".
+       77 FIM-VALIDACAO                                           PIC X
+       VALUE "N".
+           88 FIM-VALIDACAO-OK VALUE "S".
+
+       77 ANOS-TRABALHO PIC 9(2).
+       77 MES PIC 9(2).
+       77 VENDAS-MES PIC 9(5).
+
+       77 SALARIO PIC 9(5)V99  VALUE 0.
+       77 COMISSAO PIC 9(5)V99  VALUE 0.
+       77 TOTAL PIC 9(6)V99  VALUE 0.
+       77 SEGURANCA-SOCIAL PIC 9(5)V99  VALUE 0.
+       77 IRS PIC 9(5)V99  VALUE 0.
+       77 DESCONTOS PIC 9(5)V99  VALUE 0.
+       77 SALARIO-LIQUIDO PIC 9(5)V99  VALUE 0.
+
+       77 SALARIO-FMT PIC Z,ZZZ9.99.
+       77 COMISSAO-FMT PIC Z,ZZZ9.99.
+       77 TOTAL-FMT PIC Z,ZZZ9.99.
+       77 DESCONTOS-FMT PIC Z,ZZZ9.99.
+       77 SALARIO-LIQUIDO-FMT PIC Z,ZZZ9.99.
+
+       01 DATA-ATUAL.
+           05 ANO                                   PIC 9(4).
+           05 MES-SISTEMA                           PIC 9(2).
+           05 DIA                                   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       PROCESSAR-FOLHA-LOTE.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN OUTPUT FOLHA.
+           MOVE SPACES TO REGISTO-FOLHA.
+           STRING "FOLHA DE PAGAMENTO - MES/ANO REF: " ANO
+           DELIMITED BY SIZE INTO REGISTO-FOLHA.
+           WRITE REGISTO-FOLHA.
+           MOVE ALL "-" TO REGISTO-FOLHA.
+           WRITE REGISTO-FOLHA.
+
+           PERFORM VALIDAR-ORDEM-TRANSACOES.
+
+           IF NOT FICHEIRO-TRANSACOES-INVALIDO THEN
+               OPEN INPUT FUNCIONARIOS
+               OPEN INPUT TRANSACOES
+               PERFORM LER-PROXIMO-FUNCIONARIO
+               PERFORM LER-PROXIMA-TRANSACAO
+               PERFORM UNTIL NAO-HA-MAIS-FUNCIONARIOS
+                   PERFORM LOCALIZAR-TRANSACAO
+                   IF (TRANSACAO-OK) THEN
+                       PERFORM CALCULAR-E-REGISTAR
+                   ELSE
+                       MOVE SPACES TO REGISTO-FOLHA
+                       STRING "SEM DADOS DE VENDAS PARA O FUNCIONARIO "
+                       FUNC-NUMERO " (" FUNC-NOME ")"
+                       DELIMITED BY SIZE INTO REGISTO-FOLHA
+                       WRITE REGISTO-FOLHA
+                   END-IF
+                   PERFORM LER-PROXIMO-FUNCIONARIO
+               END-PERFORM
+               CLOSE FUNCIONARIOS
+               CLOSE TRANSACOES
+           ELSE
+               MOVE SPACES TO REGISTO-FOLHA
+               STRING "PROCESSAMENTO INTERROMPIDO - TRANSACOES-FOLHA."
+               "TXT FORA DE ORDEM. CORRIGIR E VOLTAR A EXECUTAR."
+               DELIMITED BY SIZE INTO REGISTO-FOLHA
+               WRITE REGISTO-FOLHA
+           END-IF.
+
+           CLOSE FOLHA.
+           STOP RUN.
+
+       VALIDAR-ORDEM-TRANSACOES.
+           MOVE 0 TO TRANS-NUMERO-ANTERIOR.
+           OPEN INPUT TRANSACOES.
+           PERFORM UNTIL FIM-VALIDACAO-OK
+               READ TRANSACOES
+                   AT END MOVE "S" TO FIM-VALIDACAO
+                   NOT AT END
+                       IF (TRANS-NUMERO < TRANS-NUMERO-ANTERIOR) THEN
+                           MOVE "S" TO TRANSACOES-DESORDENADAS
+                           MOVE "S" TO FIM-VALIDACAO
+                           DISPLAY "ERRO: TRANSACOES-FOLHA.TXT NAO "
+                           "ESTA ORDENADO POR NUMERO DE FUNCIONARIO "
+                           "(REGISTO " TRANS-NUMERO " A SEGUIR A "
+                           TRANS-NUMERO-ANTERIOR ")."
+                       ELSE
+                           MOVE TRANS-NUMERO TO TRANS-NUMERO-ANTERIOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACOES.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ FUNCIONARIOS
+               AT END MOVE "S" TO FIM-FUNCIONARIOS
+           END-READ.
+
+       LER-PROXIMA-TRANSACAO.
+           READ TRANSACOES
+               AT END MOVE "S" TO FIM-TRANSACOES
+           END-READ.
+
+       LOCALIZAR-TRANSACAO.
+           MOVE "N" TO TRANSACAO-ENCONTRADA.
+           PERFORM UNTIL TRANSACAO-OK OR NAO-HA-MAIS-TRANSACOES
+               IF (TRANS-NUMERO = FUNC-NUMERO) THEN
+                   MOVE "S" TO TRANSACAO-ENCONTRADA
+               ELSE
+                   IF (TRANS-NUMERO < FUNC-NUMERO) THEN
+                       PERFORM LER-PROXIMA-TRANSACAO
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-E-REGISTAR.
+           MOVE TRANS-ANOS-TRABALHO TO ANOS-TRABALHO.
+           MOVE TRANS-MES TO MES.
+           MOVE TRANS-VENDAS-MES TO VENDAS-MES.
+
+           CALL "CALCULASALARIO" USING ANOS-TRABALHO, MES, VENDAS-MES,
+               SALARIO, COMISSAO, TOTAL, SEGURANCA-SOCIAL, IRS,
+               DESCONTOS, SALARIO-LIQUIDO.
+
+           MOVE SALARIO TO SALARIO-FMT.
+           MOVE COMISSAO TO COMISSAO-FMT.
+           MOVE TOTAL TO TOTAL-FMT.
+           MOVE DESCONTOS TO DESCONTOS-FMT.
+           MOVE SALARIO-LIQUIDO TO SALARIO-LIQUIDO-FMT.
+
+           MOVE SPACES TO REGISTO-FOLHA.
+           STRING FUNC-NUMERO " " FUNC-NOME " BASE:" SALARIO-FMT
+           " COMISSAO:" COMISSAO-FMT " TOTAL:" TOTAL-FMT
+           " DESCONTOS:" DESCONTOS-FMT " LIQUIDO:" SALARIO-LIQUIDO-FMT
+           DELIMITED BY SIZE INTO REGISTO-FOLHA.
+           WRITE REGISTO-FOLHA.
+
+           OPEN EXTEND HISTORICO.
+           IF (HIST-STATUS = "35") THEN
+               OPEN OUTPUT HISTORICO
+           END-IF.
+           MOVE FUNC-NUMERO TO HIST-NUMERO.
+           MOVE ANO TO HIST-ANO.
+           MOVE MES TO HIST-MES.
+           MOVE ANOS-TRABALHO TO HIST-ANOS-TRABALHO.
+           MOVE VENDAS-MES TO HIST-VENDAS-MES.
+           MOVE SALARIO TO HIST-SALARIO.
+           MOVE COMISSAO TO HIST-COMISSAO.
+           MOVE TOTAL TO HIST-TOTAL.
+           MOVE DESCONTOS TO HIST-DESCONTOS.
+           MOVE SALARIO-LIQUIDO TO HIST-SALARIO-LIQUIDO.
+           WRITE REGISTO-HIST.
+           CLOSE HISTORICO.
+       END PROGRAM tarefa2lote.
