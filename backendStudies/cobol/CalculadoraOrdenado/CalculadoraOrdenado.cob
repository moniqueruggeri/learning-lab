@@ -1,8 +1,30 @@
        >>SOURCE FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tarefa2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HISTORICO ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/HISTORICO-SALARIOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORICO.
+       01 REGISTO-HIST.
+              05 HIST-NUMERO                                   PIC 9(2).
+              05 HIST-ANO                                      PIC 9(4).
+              05 HIST-MES                                      PIC 9(2).
+              05 HIST-ANOS-TRABALHO                            PIC 9(2).
+              05 HIST-VENDAS-MES                               PIC 9(5).
+              05 HIST-SALARIO                            PIC 9(5)V99.
+              05 HIST-COMISSAO                           PIC 9(5)V99.
+              05 HIST-TOTAL                              PIC 9(6)V99.
+              05 HIST-DESCONTOS                          PIC 9(5)V99.
+              05 HIST-SALARIO-LIQUIDO                    PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
+       77 HIST-STATUS                                             PIC X(02).
        77 VENDAS-MES-IN PIC X(50) VALUE SPACES.
        77 MES-IN PIC X(50) VALUE SPACES.
        77 ANOS-TRABALHO-IN PIC X(50) VALUE SPACES.
@@ -29,6 +51,11 @@
        77 MES-FMT PIC 99.
        77 VENDAS-MES-FMT PIC Z,ZZZ,ZZ9.
 
+       01 DATA-ATUAL.
+           05 ANO                                   PIC 9(4).
+           05 MES-SISTEMA                           PIC 9(2).
+           05 DIA                                   PIC 9(2).
+
        PROCEDURE DIVISION.
            DISPLAY "Digite o numero de anos de trabalho: " AT 0101.
            ACCEPT ANOS-TRABALHO-IN                         AT 0137.                            
@@ -41,37 +68,9 @@
            MOVE MES-IN TO MES.
            MOVE VENDAS-MES-IN TO VENDAS-MES.
 
-           IF (ANOS-TRABALHO < 5) 
-               MOVE 800 TO SALARIO
-           ELSE
-               IF (ANOS-TRABALHO > 5 OR ANOS-TRABALHO <= 10) 
-                   MOVE 1000 TO SALARIO
-                   
-               ELSE 
-                   MOVE 12000 TO SALARIO
-               END-IF
-           END-IF.
-
-           IF (MES = 6 OR MES = 12)
-               COMPUTE SALARIO = SALARIO * 2
-           END-IF.
-
-           IF (VENDAS-MES < 10000)
-               COMPUTE COMISSAO = 0.05 * SALARIO
-              ELSE
-                IF (VENDAS-MES >= 10000) OR (VENDAS-MES <= 20000)
-                     COMPUTE COMISSAO = 0.10 * SALARIO
-                ELSE
-                     COMPUTE COMISSAO = 0.15 * SALARIO
-                END-IF
-           END-IF.
-
-           COMPUTE TOTAL = SALARIO + COMISSAO.
-
-           COMPUTE SEGURANCA-SOCIAL = 0.115 * TOTAL.
-           COMPUTE IRS = 0.25 * TOTAL.
-           COMPUTE DESCONTOS = SEGURANCA-SOCIAL + IRS.
-           COMPUTE SALARIO-LIQUIDO = TOTAL - DESCONTOS.
+           CALL "CALCULASALARIO" USING ANOS-TRABALHO, MES, VENDAS-MES,
+               SALARIO, COMISSAO, TOTAL, SEGURANCA-SOCIAL, IRS,
+               DESCONTOS, SALARIO-LIQUIDO.
 
            MOVE SALARIO TO SALARIO-FMT.
            MOVE COMISSAO TO COMISSAO-FMT.
@@ -100,6 +99,27 @@
            DISPLAY "Salario Lquido: "                      AT 1501.
            DISPLAY SALARIO-LIQUIDO-FMT                     AT 1537.
 
+           PERFORM GRAVAR-HISTORICO.
+
            DISPLAY "Pressione Enter para sair..."          AT 2001.
            ACCEPT OMITTED.
        STOP RUN.
+
+       GRAVAR-HISTORICO.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN EXTEND HISTORICO.
+           IF (HIST-STATUS = "35") THEN
+               OPEN OUTPUT HISTORICO
+           END-IF.
+           MOVE 0 TO HIST-NUMERO.
+           MOVE ANO TO HIST-ANO.
+           MOVE MES TO HIST-MES.
+           MOVE ANOS-TRABALHO TO HIST-ANOS-TRABALHO.
+           MOVE VENDAS-MES TO HIST-VENDAS-MES.
+           MOVE SALARIO TO HIST-SALARIO.
+           MOVE COMISSAO TO HIST-COMISSAO.
+           MOVE TOTAL TO HIST-TOTAL.
+           MOVE DESCONTOS TO HIST-DESCONTOS.
+           MOVE SALARIO-LIQUIDO TO HIST-SALARIO-LIQUIDO.
+           WRITE REGISTO-HIST.
+           CLOSE HISTORICO.
