@@ -0,0 +1,155 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULASALARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO
+           "D:/Monique/Documents/Projetos/iefp/Carlos/cobol808/PARAMETROS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARAM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+       01 REGISTO-PARAM.
+              05 PARAM-TIPO                                    PIC X(01).
+              05 PARAM-MIN                                     PIC 9(5).
+              05 PARAM-MAX                                     PIC 9(5).
+              05 PARAM-VALOR                                   PIC 9(5)V9999.
+
+       WORKING-STORAGE SECTION.
+       77 PARAM-STATUS                                            PIC X(02).
+       77 PARAMETROS-CARREGADOS                                   PIC X
+       VALUE "N".
+           88 JA-CARREGADOS VALUE "S".
+       77 NUM-BANDAS-TENURE                                     PIC 9(2)
+       VALUE 0.
+       77 NUM-BANDAS-COMISSAO                                   PIC 9(2)
+       VALUE 0.
+       77 IND-BANDA                                              PIC 9(2).
+       77 BANDA-ENCONTRADA                                        PIC X.
+           88 BANDA-OK VALUE "S".
+
+       01 TAB-TENURE.
+           05 TENURE-BANDA OCCURS 10.
+              10 TENURE-MIN                                    PIC 9(5).
+              10 TENURE-MAX                                    PIC 9(5).
+              10 TENURE-SALARIO                          PIC 9(5)V9999.
+
+       01 TAB-COMISSAO.
+           05 COMISSAO-BANDA OCCURS 10.
+              10 COMISSAO-MIN                                  PIC 9(5).
+              10 COMISSAO-MAX                                  PIC 9(5).
+              10 COMISSAO-TAXA                           PIC 9(5)V9999.
+
+       LINKAGE SECTION.
+       01 ANOS-TRABALHO                                         PIC 9(2).
+       01 MES                                                   PIC 9(2).
+       01 VENDAS-MES                                            PIC 9(5).
+       01 SALARIO                                          PIC 9(5)V99.
+       01 COMISSAO                                          PIC 9(5)V99.
+       01 TOTAL                                             PIC 9(6)V99.
+       01 SEGURANCA-SOCIAL                                  PIC 9(5)V99.
+       01 IRS                                               PIC 9(5)V99.
+       01 DESCONTOS                                         PIC 9(5)V99.
+       01 SALARIO-LIQUIDO                                   PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING ANOS-TRABALHO, MES, VENDAS-MES,
+           SALARIO, COMISSAO, TOTAL, SEGURANCA-SOCIAL, IRS, DESCONTOS,
+           SALARIO-LIQUIDO.
+       CALCULA-SALARIO-PRINCIPAL.
+           IF (NOT JA-CARREGADOS) THEN
+               PERFORM CARREGAR-PARAMETROS
+               MOVE "S" TO PARAMETROS-CARREGADOS
+           END-IF.
+
+           MOVE 0 TO SALARIO.
+           MOVE "N" TO BANDA-ENCONTRADA.
+           PERFORM VARYING IND-BANDA FROM 1 BY 1 UNTIL
+           IND-BANDA > NUM-BANDAS-TENURE
+               IF (ANOS-TRABALHO >= TENURE-MIN(IND-BANDA) AND
+               ANOS-TRABALHO <= TENURE-MAX(IND-BANDA)) THEN
+                   MOVE TENURE-SALARIO(IND-BANDA) TO SALARIO
+                   MOVE "S" TO BANDA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+           IF (MES = 6 OR MES = 12) THEN
+               COMPUTE SALARIO = SALARIO * 2
+           END-IF.
+
+           MOVE 0 TO COMISSAO.
+           MOVE "N" TO BANDA-ENCONTRADA.
+           PERFORM VARYING IND-BANDA FROM 1 BY 1 UNTIL
+           IND-BANDA > NUM-BANDAS-COMISSAO
+               IF (VENDAS-MES >= COMISSAO-MIN(IND-BANDA) AND
+               VENDAS-MES <= COMISSAO-MAX(IND-BANDA)) THEN
+                   COMPUTE COMISSAO = COMISSAO-TAXA(IND-BANDA) * SALARIO
+                   MOVE "S" TO BANDA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+           COMPUTE TOTAL = SALARIO + COMISSAO.
+           COMPUTE SEGURANCA-SOCIAL = 0.115 * TOTAL.
+           COMPUTE IRS = 0.25 * TOTAL.
+           COMPUTE DESCONTOS = SEGURANCA-SOCIAL + IRS.
+           COMPUTE SALARIO-LIQUIDO = TOTAL - DESCONTOS.
+           GOBACK.
+
+           CARREGAR-PARAMETROS.
+               MOVE 0 TO NUM-BANDAS-TENURE.
+               MOVE 0 TO NUM-BANDAS-COMISSAO.
+               OPEN INPUT PARAMETROS.
+               IF (PARAM-STATUS NOT = "00") THEN
+                   PERFORM CARREGAR-PARAMETROS-OMISSAO
+               ELSE
+                   PERFORM UNTIL PARAM-STATUS = "10"
+                       READ PARAMETROS
+                           AT END MOVE "10" TO PARAM-STATUS
+                           NOT AT END PERFORM GUARDAR-BANDA-PARAM
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARAMETROS
+               END-IF.
+
+           GUARDAR-BANDA-PARAM.
+               EVALUATE PARAM-TIPO
+                   WHEN "T"
+                       ADD 1 TO NUM-BANDAS-TENURE
+                       MOVE PARAM-MIN TO TENURE-MIN(NUM-BANDAS-TENURE)
+                       MOVE PARAM-MAX TO TENURE-MAX(NUM-BANDAS-TENURE)
+                       MOVE PARAM-VALOR TO
+                       TENURE-SALARIO(NUM-BANDAS-TENURE)
+                   WHEN "C"
+                       ADD 1 TO NUM-BANDAS-COMISSAO
+                       MOVE PARAM-MIN TO
+                       COMISSAO-MIN(NUM-BANDAS-COMISSAO)
+                       MOVE PARAM-MAX TO
+                       COMISSAO-MAX(NUM-BANDAS-COMISSAO)
+                       MOVE PARAM-VALOR TO
+                       COMISSAO-TAXA(NUM-BANDAS-COMISSAO)
+               END-EVALUATE.
+
+           CARREGAR-PARAMETROS-OMISSAO.
+               MOVE 5 TO NUM-BANDAS-TENURE.
+               MOVE 0 TO TENURE-MIN(1). MOVE 4 TO TENURE-MAX(1).
+               MOVE 800 TO TENURE-SALARIO(1).
+               MOVE 5 TO TENURE-MIN(2). MOVE 9 TO TENURE-MAX(2).
+               MOVE 1000 TO TENURE-SALARIO(2).
+               MOVE 10 TO TENURE-MIN(3). MOVE 14 TO TENURE-MAX(3).
+               MOVE 1500 TO TENURE-SALARIO(3).
+               MOVE 15 TO TENURE-MIN(4). MOVE 19 TO TENURE-MAX(4).
+               MOVE 2000 TO TENURE-SALARIO(4).
+               MOVE 20 TO TENURE-MIN(5). MOVE 99 TO TENURE-MAX(5).
+               MOVE 12000 TO TENURE-SALARIO(5).
+
+               MOVE 3 TO NUM-BANDAS-COMISSAO.
+               MOVE 0 TO COMISSAO-MIN(1). MOVE 9999 TO COMISSAO-MAX(1).
+               MOVE 0.05 TO COMISSAO-TAXA(1).
+               MOVE 10000 TO COMISSAO-MIN(2).
+               MOVE 19999 TO COMISSAO-MAX(2).
+               MOVE 0.10 TO COMISSAO-TAXA(2).
+               MOVE 20000 TO COMISSAO-MIN(3).
+               MOVE 99999 TO COMISSAO-MAX(3).
+               MOVE 0.15 TO COMISSAO-TAXA(3).
+       END PROGRAM CALCULASALARIO.
